@@ -1,10 +1,113 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GRAIN-TYRANT.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LEDGER.
+           SELECT PARAMETER-FILE ASSIGN TO "GTPARMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PARAMETER.
+           SELECT HISCORE-FILE ASSIGN TO "HISCORE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-HISCORE.
+           SELECT DECISIONS-FILE ASSIGN TO "DECISIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-DECISIONS.
+           SELECT REPORT-FILE ASSIGN TO "REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CP-YEAR PIC 9(4).
+           05 CP-SEASON PIC X(6).
+           05 CP-GRAIN PIC 9(5).
+           05 CP-PEOPLE PIC 9(3).
+           05 CP-GOLD PIC 9(3).
+           05 CP-TOTAL-GRAIN-PRODUCED PIC 9(6).
+           05 CP-TOTAL-STARVED PIC 9(5).
+           05 CP-TOTAL-GRAIN-SOLD PIC 9(6).
+           05 CP-TOTAL-GRAIN-CONSUMED PIC 9(6).
+           05 CP-STARTING-GRAIN PIC 9(5).
+           05 CP-FLAX PIC 9(5).
+           05 CP-TOTAL-FLAX-PRODUCED PIC 9(6).
+           05 CP-GOLD-DEBT PIC 9(5).
+           05 CP-FARMERS PIC 9(3).
+           05 CP-LABORERS PIC 9(3).
+           05 CP-PHASE-NUM PIC 9.
+           05 CP-YEAR-STARVED PIC 9(3).
+           05 CP-TOTAL-GRAIN-SOWN PIC 9(6).
+           05 CP-GRAIN-TO-SOW PIC 9(4).
+           05 CP-FLAX-TO-SOW PIC 9(4).
+           05 CP-GRAIN-TO-SELL PIC 9(5).
+           05 CP-FLAX-TO-SELL PIC 9(5).
+           05 CP-TAKE-LOAN PIC X.
+           05 CP-ACCEPTED-IMMIGRANTS PIC 9(3).
+           05 CP-DECISIONS-READ-COUNT PIC 9(4).
+
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD.
+           05 LR-YEAR PIC 9(4).
+           05 LR-SEP1 PIC X(1) VALUE SPACE.
+           05 LR-GRAIN PIC 9(5).
+           05 LR-SEP2 PIC X(1) VALUE SPACE.
+           05 LR-PEOPLE PIC 9(3).
+           05 LR-SEP3 PIC X(1) VALUE SPACE.
+           05 LR-GOLD PIC 9(3).
+           05 LR-SEP4 PIC X(1) VALUE SPACE.
+           05 LR-GRAIN-HARVESTED PIC 9(5).
+           05 LR-SEP5 PIC X(1) VALUE SPACE.
+           05 LR-STARVED PIC 9(3).
+           05 LR-SEP6 PIC X(1) VALUE SPACE.
+           05 LR-GOLD-EARNED PIC 9(3).
+
+       FD  PARAMETER-FILE.
+       01  PARAMETER-RECORD.
+           05 PR-HARVEST-MULTIPLIER PIC 9V99.
+           05 PR-GRAIN-PER-PERSON PIC 9(3).
+           05 PR-SOW-RATE-PER-PERSON PIC 9(3).
+           05 PR-HARVEST-RATE-PER-PERSON PIC 9(3).
+
+       FD  HISCORE-FILE.
+       01  HISCORE-RECORD.
+           05 HS-YEAR PIC 9(4).
+           05 HS-SEP1 PIC X(1) VALUE SPACE.
+           05 HS-FINAL-SCORE PIC 9(6).
+           05 HS-SEP2 PIC X(1) VALUE SPACE.
+           05 HS-TOTAL-GRAIN-PRODUCED PIC 9(6).
+           05 HS-SEP3 PIC X(1) VALUE SPACE.
+           05 HS-TOTAL-STARVED PIC 9(5).
+
+       FD  DECISIONS-FILE.
+       01  DECISIONS-RECORD.
+           05 DR-FARMERS PIC 9(3).
+           05 DR-GRAIN-TO-SOW PIC 9(4).
+           05 DR-FLAX-TO-SOW PIC 9(4).
+           05 DR-GRAIN-TO-SELL PIC 9(5).
+           05 DR-FLAX-TO-SELL PIC 9(5).
+           05 DR-TAKE-LOAN PIC X.
+           05 DR-ACCEPTED-IMMIGRANTS PIC 9(3).
+           05 DR-CONTINUE-GAME PIC X.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 FS-CHECKPOINT PIC XX.
+       01 RESUME-GAME PIC X.
+       01 CHECKPOINT-EXISTS PIC X VALUE 'N'.
+       01 FS-PARAMETER PIC XX.
+       01 FS-HISCORE PIC XX.
+       01 FS-LEDGER PIC XX.
+       01 YEAR-END-FLAG PIC X VALUE 'N'.
        01 GRAIN PIC 9(5).
        01 PEOPLE PIC 9(3).
        01 GOLD PIC 9(3).
@@ -27,12 +130,52 @@
        01 RANDOM-NUM PIC 9(3).
        01 TOTAL-GRAIN-PRODUCED PIC 9(6) VALUE 0.
        01 TOTAL-STARVED PIC 9(5) VALUE 0.
+       01 TOTAL-GRAIN-SOLD PIC 9(6) VALUE 0.
+       01 TOTAL-GRAIN-CONSUMED PIC 9(6) VALUE 0.
+       01 STARTING-GRAIN PIC 9(5) VALUE 1000.
+       01 EXPECTED-GRAIN PIC S9(7).
+       01 GRAIN-DISCREPANCY PIC S9(7).
        01 FINAL-SCORE PIC 9(6).
        01 GRAIN-PRICE PIC 9V99.
        01 GRAIN-TO-SELL PIC 9(5).
        01 GOLD-EARNED PIC 9(3).
        01 GOLD-NEEDED PIC 9(3).
        01 GOLD-SHORTAGE PIC 9(3).
+       01 FLAX PIC 9(5).
+       01 FLAX-TO-SOW PIC 9(4).
+       01 FLAX-HARVESTED PIC 9(5).
+       01 FLAX-CONSUMED PIC 9(5).
+       01 FLAX-TO-SELL PIC 9(5).
+       01 MAX-FLAX-SOWABLE PIC 9(5).
+       01 MAX-FLAX-HARVESTABLE PIC 9(5).
+       01 FLAX-PRICE PIC 9V99.
+       01 FLAX-PER-PERSON PIC 9(3) VALUE 1.
+       01 SOW-RATE-FLAX-PER-PERSON PIC 9(3) VALUE 10.
+       01 HARVEST-RATE-FLAX-PER-PERSON PIC 9(3) VALUE 20.
+       01 HARVEST-MULTIPLIER-FLAX PIC 9V99 VALUE 2.50.
+       01 TOTAL-FLAX-PRODUCED PIC 9(6) VALUE 0.
+       01 FLAX-EARNED PIC 9(3).
+       01 GRAIN-SHORTFALL PIC 9(5).
+       01 REMAINING-SHORTFALL PIC 9(5).
+       01 EVENT-ROLL PIC 9(3).
+       01 PLAGUE-STARVED PIC 9(3).
+       01 GOLD-DEBT PIC 9(5) VALUE 0.
+       01 DEBT-INTEREST-RATE PIC 9V99 VALUE 0.10.
+       01 TAKE-LOAN PIC X.
+       01 DEBT-PAYMENT PIC 9(5).
+       01 FARMERS PIC 9(3).
+       01 LABORERS PIC 9(3).
+       01 BATCH-MODE PIC X VALUE 'N'.
+       01 FS-DECISIONS PIC XX.
+       01 FS-REPORT PIC XX.
+       01 DECISIONS-EXHAUSTED PIC X VALUE 'N'.
+       01 PHASE-NUM PIC 9 VALUE 0.
+       01 YEAR-STARVED PIC 9(3) VALUE 0.
+       01 TOTAL-GRAIN-SOWN PIC 9(6) VALUE 0.
+       01 DECISIONS-READ-COUNT PIC 9(4) VALUE 0.
+       01 SKIP-INDEX PIC 9(4).
+       01 LABORER-WAGE-RATE PIC 9(3) VALUE 2.
+       01 LABORER-INCOME PIC 9(4).
        01 STAT-LINE.
            05 SL-YEAR PIC 9(4).
            05 FILLER PIC X(2) VALUE SPACES.
@@ -42,20 +185,95 @@
            05 FILLER PIC X(2) VALUE SPACES.
            05 SL-GRAIN PIC ZZZZ9.
            05 FILLER PIC X(2) VALUE SPACES.
+           05 SL-FLAX PIC ZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
            05 SL-GOLD PIC ZZZ9.
            05 FILLER PIC X(1) VALUE SPACES.
            05 SL-ACTION PIC X(30).
        
        PROCEDURE DIVISION.
+           PERFORM CHECK-FOR-CHECKPOINT
+           PERFORM CHECK-FOR-DECISIONS-FILE
            PERFORM DISPLAY-INTRO-SCREEN
-           PERFORM INITIALIZE-GAME
+           PERFORM ENSURE-HISCORE-FILE
+           PERFORM ENSURE-LEDGER-FILE
+           IF CHECKPOINT-EXISTS = 'Y'
+               IF BATCH-MODE = 'Y'
+                   MOVE 'Y' TO RESUME-GAME
+               ELSE
+                   DISPLAY "A checkpoint from an earlier reign"
+                   DISPLAY "was found. Resume? (Y/N)"
+                   ACCEPT RESUME-GAME
+               END-IF
+           ELSE
+               MOVE 'N' TO RESUME-GAME
+           END-IF
+           IF RESUME-GAME = 'Y' OR RESUME-GAME = 'y'
+               PERFORM RESTORE-CHECKPOINT
+               IF BATCH-MODE = 'Y' AND CHECKPOINT-EXISTS = 'Y'
+                   PERFORM SKIP-CONSUMED-DECISIONS
+               END-IF
+           ELSE
+               PERFORM INITIALIZE-GAME
+           END-IF
            PERFORM DISPLAY-HEADER
-           PERFORM GAME-LOOP 
+           PERFORM GAME-LOOP
                UNTIL CONTINUE-GAME = 'N' OR CONTINUE-GAME = 'n'
                OR PEOPLE = 0
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM RECONCILE-GRAIN-LEDGER
            PERFORM DISPLAY-GAME-OVER-SCREEN
+           IF BATCH-MODE = 'Y'
+               CLOSE DECISIONS-FILE
+           END-IF
            STOP RUN.
 
+       CHECK-FOR-DECISIONS-FILE.
+           OPEN INPUT DECISIONS-FILE
+           IF FS-DECISIONS = "00"
+               MOVE 'Y' TO BATCH-MODE
+               PERFORM ENSURE-REPORT-FILE
+               IF CHECKPOINT-EXISTS NOT = 'Y'
+                   OPEN OUTPUT REPORT-FILE
+                   IF FS-REPORT = "00"
+                       CLOSE REPORT-FILE
+                   ELSE
+                       DISPLAY
+                           "*** UNABLE TO OPEN REPORT FILE, STATUS "
+                           FS-REPORT " ***"
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 'N' TO BATCH-MODE
+           END-IF.
+
+       ENSURE-REPORT-FILE.
+           OPEN INPUT REPORT-FILE
+           IF FS-REPORT = "00"
+               CLOSE REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               CLOSE REPORT-FILE
+           END-IF.
+
+       ENSURE-HISCORE-FILE.
+           OPEN INPUT HISCORE-FILE
+           IF FS-HISCORE = "00"
+               CLOSE HISCORE-FILE
+           ELSE
+               OPEN OUTPUT HISCORE-FILE
+               CLOSE HISCORE-FILE
+           END-IF.
+
+       ENSURE-LEDGER-FILE.
+           OPEN INPUT LEDGER-FILE
+           IF FS-LEDGER = "00"
+               CLOSE LEDGER-FILE
+           ELSE
+               OPEN OUTPUT LEDGER-FILE
+               CLOSE LEDGER-FILE
+           END-IF.
+
        DISPLAY-INTRO-SCREEN.
            DISPLAY "************************************"
            DISPLAY "*         GRAIN TYRANT             *"
@@ -92,43 +310,158 @@
            DISPLAY " "
            DISPLAY "Press ENTER to begin your"
            DISPLAY "tyrannical reign!"
-           ACCEPT CONTINUE-GAME.
+           IF BATCH-MODE NOT = 'Y'
+               ACCEPT CONTINUE-GAME
+           END-IF.
 
        INITIALIZE-GAME.
            MOVE 1000 TO GRAIN
+           MOVE 500 TO FLAX
            MOVE 100 TO PEOPLE
+           MOVE 100 TO FARMERS
+           MOVE 0 TO LABORERS
            MOVE 100 TO GOLD
            MOVE 1 TO YEAR
-           MOVE 'Y' TO CONTINUE-GAME.
+           MOVE 'Y' TO CONTINUE-GAME
+           PERFORM LOAD-ECONOMIC-PARAMETERS
+           OPEN OUTPUT LEDGER-FILE
+           CLOSE LEDGER-FILE.
+
+       LOAD-ECONOMIC-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE
+           IF FS-PARAMETER = "00"
+               READ PARAMETER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PR-HARVEST-MULTIPLIER TO HARVEST-MULTIPLIER
+                       MOVE PR-GRAIN-PER-PERSON TO GRAIN-PER-PERSON
+                       MOVE PR-SOW-RATE-PER-PERSON
+                           TO SOW-RATE-PER-PERSON
+                       MOVE PR-HARVEST-RATE-PER-PERSON
+                           TO HARVEST-RATE-PER-PERSON
+               END-READ
+               CLOSE PARAMETER-FILE
+           END-IF.
 
        DISPLAY-HEADER.
-           DISPLAY "Year  Season  People  Grain  Gold"
-           DISPLAY "----  ------  ------  -----  ----".
+           DISPLAY "Year  Season  People  Grain  Flax  Gold"
+           DISPLAY "----  ------  ------  -----  ----  ----".
 
        GAME-LOOP.
-           PERFORM SPRING-PHASE
-           PERFORM SUMMER-PHASE
-           PERFORM AUTUMN-PHASE
-           PERFORM SELL-GRAIN-PHASE
-           PERFORM WINTER-PHASE
-           PERFORM IMMIGRATION-PHASE
-           IF PEOPLE > 0
-               ADD 1 TO YEAR
-               DISPLAY "Continue to next year? (Y/N)"
-               ACCEPT CONTINUE-GAME
-           ELSE
+           MOVE 'N' TO DECISIONS-EXHAUSTED
+           IF BATCH-MODE = 'Y' AND PHASE-NUM = 0
+               PERFORM READ-YEAR-DECISIONS
+           END-IF
+           IF BATCH-MODE = 'Y' AND DECISIONS-EXHAUSTED = 'Y'
                MOVE "N" TO CONTINUE-GAME
-               DISPLAY "Your population has reached 0."
-               DISPLAY "Game Over."
+           ELSE
+               IF PHASE-NUM = 0
+                   MOVE 0 TO YEAR-STARVED
+               END-IF
+               IF PHASE-NUM < 1
+                   PERFORM SPRING-PHASE
+                   MOVE 1 TO PHASE-NUM
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+               IF PHASE-NUM < 2
+                   PERFORM SUMMER-PHASE
+                   MOVE 2 TO PHASE-NUM
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+               IF PHASE-NUM < 3
+                   PERFORM AUTUMN-PHASE
+                   MOVE 3 TO PHASE-NUM
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+               IF PHASE-NUM < 4
+                   PERFORM SELL-GRAIN-PHASE
+                   MOVE 4 TO PHASE-NUM
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+               IF PHASE-NUM < 5
+                   PERFORM SELL-FLAX-PHASE
+                   MOVE 5 TO PHASE-NUM
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+               IF PHASE-NUM < 6
+                   PERFORM WINTER-PHASE
+                   MOVE 6 TO PHASE-NUM
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+               IF PHASE-NUM < 7
+                   PERFORM IMMIGRATION-PHASE
+                   MOVE 7 TO PHASE-NUM
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+               MOVE 0 TO PHASE-NUM
+               IF PEOPLE > 0
+                   ADD 1 TO YEAR
+                   IF BATCH-MODE NOT = 'Y'
+                       DISPLAY "Continue to next year? (Y/N)"
+                       ACCEPT CONTINUE-GAME
+                   END-IF
+               ELSE
+                   MOVE "N" TO CONTINUE-GAME
+                   DISPLAY "Your population has reached 0."
+                   DISPLAY "Game Over."
+               END-IF
            END-IF.
 
+       READ-YEAR-DECISIONS.
+           READ DECISIONS-FILE
+               AT END
+                   MOVE 'Y' TO DECISIONS-EXHAUSTED
+               NOT AT END
+                   MOVE DR-FARMERS TO FARMERS
+                   MOVE DR-GRAIN-TO-SOW TO GRAIN-TO-SOW
+                   MOVE DR-FLAX-TO-SOW TO FLAX-TO-SOW
+                   MOVE DR-GRAIN-TO-SELL TO GRAIN-TO-SELL
+                   MOVE DR-FLAX-TO-SELL TO FLAX-TO-SELL
+                   MOVE DR-TAKE-LOAN TO TAKE-LOAN
+                   MOVE DR-ACCEPTED-IMMIGRANTS
+                       TO ACCEPTED-IMMIGRANTS
+                   MOVE DR-CONTINUE-GAME TO CONTINUE-GAME
+                   ADD 1 TO DECISIONS-READ-COUNT
+           END-READ.
+
+       SKIP-CONSUMED-DECISIONS.
+           PERFORM SKIP-ONE-DECISION-RECORD
+               VARYING SKIP-INDEX FROM 1 BY 1
+               UNTIL SKIP-INDEX > DECISIONS-READ-COUNT.
+
+       SKIP-ONE-DECISION-RECORD.
+           READ DECISIONS-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       ALLOCATE-LABOR.
+           DISPLAY "You have " PEOPLE " subjects to allocate."
+           DISPLAY "How many should farm? (rest become laborers)"
+           IF BATCH-MODE NOT = 'Y'
+               ACCEPT FARMERS
+           END-IF
+           IF FARMERS > PEOPLE
+               DISPLAY "You don't have that many subjects."
+               MOVE PEOPLE TO FARMERS
+           END-IF
+           COMPUTE LABORERS = PEOPLE - FARMERS
+           MOVE FUNCTION CONCATENATE(
+               "Allocated: ", FARMERS, " farmers") TO SL-ACTION.
+
        SPRING-PHASE.
            MOVE "SPRING" TO SEASON
            PERFORM DISPLAY-STATS
-           COMPUTE MAX-SOWABLE = PEOPLE * SOW-RATE-PER-PERSON
-           DISPLAY "How much grain to sow? (Max: " 
+           PERFORM ALLOCATE-LABOR
+           COMPUTE MAX-SOWABLE = FARMERS * SOW-RATE-PER-PERSON
+           DISPLAY "How much grain to sow? (Max: "
                MAX-SOWABLE ")"
-           ACCEPT GRAIN-TO-SOW
+           IF BATCH-MODE NOT = 'Y'
+               ACCEPT GRAIN-TO-SOW
+           END-IF
            IF GRAIN-TO-SOW > MAX-SOWABLE
                DISPLAY "Can't sow that much. Sowing max."
                MOVE MAX-SOWABLE TO GRAIN-TO-SOW
@@ -138,9 +471,30 @@
                MOVE GRAIN TO GRAIN-TO-SOW
            END-IF
            SUBTRACT GRAIN-TO-SOW FROM GRAIN
+           ADD GRAIN-TO-SOW TO TOTAL-GRAIN-SOWN
            MOVE FUNCTION CONCATENATE(
                "Sowed: ", GRAIN-TO-SOW, " grain")
                TO SL-ACTION
+           PERFORM DISPLAY-STATS
+           COMPUTE MAX-FLAX-SOWABLE =
+               FARMERS * SOW-RATE-FLAX-PER-PERSON
+           DISPLAY "How much flax to sow? (Max: "
+               MAX-FLAX-SOWABLE ")"
+           IF BATCH-MODE NOT = 'Y'
+               ACCEPT FLAX-TO-SOW
+           END-IF
+           IF FLAX-TO-SOW > MAX-FLAX-SOWABLE
+               DISPLAY "Can't sow that much. Sowing max."
+               MOVE MAX-FLAX-SOWABLE TO FLAX-TO-SOW
+           END-IF
+           IF FLAX-TO-SOW > FLAX
+               DISPLAY "Not enough flax. Sowing all."
+               MOVE FLAX TO FLAX-TO-SOW
+           END-IF
+           SUBTRACT FLAX-TO-SOW FROM FLAX
+           MOVE FUNCTION CONCATENATE(
+               "Sowed: ", FLAX-TO-SOW, " flax")
+               TO SL-ACTION
            PERFORM DISPLAY-STATS.
 
        SUMMER-PHASE.
@@ -154,18 +508,51 @@
        AUTUMN-PHASE.
            MOVE "AUTUMN" TO SEASON
            PERFORM DISPLAY-STATS
-           COMPUTE MAX-HARVESTABLE = 
-               PEOPLE * HARVEST-RATE-PER-PERSON
+           IF FARMERS > PEOPLE
+               MOVE PEOPLE TO FARMERS
+           END-IF
+           COMPUTE LABORERS = PEOPLE - FARMERS
+           COMPUTE MAX-HARVESTABLE =
+               FARMERS * HARVEST-RATE-PER-PERSON
            COMPUTE GRAIN-HARVESTED = FUNCTION MIN(
                GRAIN-TO-SOW * HARVEST-MULTIPLIER,
                MAX-HARVESTABLE)
+           PERFORM ROLL-AUTUMN-EVENT
            ADD GRAIN-HARVESTED TO GRAIN
            ADD GRAIN-HARVESTED TO TOTAL-GRAIN-PRODUCED
+           PERFORM DISPLAY-STATS
+           COMPUTE MAX-FLAX-HARVESTABLE =
+               FARMERS * HARVEST-RATE-FLAX-PER-PERSON
+           COMPUTE FLAX-HARVESTED = FUNCTION MIN(
+               FLAX-TO-SOW * HARVEST-MULTIPLIER-FLAX,
+               MAX-FLAX-HARVESTABLE)
+           ADD FLAX-HARVESTED TO FLAX
+           ADD FLAX-HARVESTED TO TOTAL-FLAX-PRODUCED
            MOVE FUNCTION CONCATENATE(
-               "Harvested: ", GRAIN-HARVESTED, " grain") 
+               "Harvested: ", FLAX-HARVESTED, " flax")
                TO SL-ACTION
            PERFORM DISPLAY-STATS.
 
+       ROLL-AUTUMN-EVENT.
+           COMPUTE EVENT-ROLL = FUNCTION RANDOM * 100 + 1
+           EVALUATE TRUE
+               WHEN EVENT-ROLL <= 10
+                   COMPUTE GRAIN-HARVESTED = GRAIN-HARVESTED / 2
+                   MOVE FUNCTION CONCATENATE(
+                       "Blight! Harvest cut to ",
+                       GRAIN-HARVESTED, " grain") TO SL-ACTION
+               WHEN EVENT-ROLL <= 15
+                   COMPUTE GRAIN-HARVESTED =
+                       MAX-HARVESTABLE * 1.5
+                   MOVE FUNCTION CONCATENATE(
+                       "Bumper crop! Harvested ",
+                       GRAIN-HARVESTED, " grain") TO SL-ACTION
+               WHEN OTHER
+                   MOVE FUNCTION CONCATENATE(
+                       "Harvested: ", GRAIN-HARVESTED, " grain")
+                       TO SL-ACTION
+           END-EVALUATE.
+
        SELL-GRAIN-PHASE.
            MOVE "SELL" TO SEASON
            PERFORM DISPLAY-STATS
@@ -174,7 +561,9 @@
            DISPLAY "Current grain price: " 
                GRAIN-PRICE " gold per grain"
            DISPLAY "How much grain to sell?"
-           ACCEPT GRAIN-TO-SELL
+           IF BATCH-MODE NOT = 'Y'
+               ACCEPT GRAIN-TO-SELL
+           END-IF
            IF GRAIN-TO-SELL > GRAIN
                DISPLAY "Not enough grain. Selling all."
                MOVE GRAIN TO GRAIN-TO-SELL
@@ -182,38 +571,121 @@
            COMPUTE GOLD-EARNED = GRAIN-TO-SELL * GRAIN-PRICE
            ADD GOLD-EARNED TO GOLD
            SUBTRACT GRAIN-TO-SELL FROM GRAIN
+           ADD GRAIN-TO-SELL TO TOTAL-GRAIN-SOLD
+           IF GOLD-DEBT > 0
+               COMPUTE DEBT-PAYMENT =
+                   FUNCTION MIN(GOLD-EARNED, GOLD-DEBT)
+               SUBTRACT DEBT-PAYMENT FROM GOLD-DEBT
+               SUBTRACT DEBT-PAYMENT FROM GOLD
+               MOVE FUNCTION CONCATENATE(
+                   "Sold: ", GRAIN-TO-SELL,
+                   " grain, repaid ", DEBT-PAYMENT, " debt")
+                   TO SL-ACTION
+           ELSE
+               MOVE FUNCTION CONCATENATE(
+                   "Sold: ", GRAIN-TO-SELL,
+                   " grain for ", GOLD-EARNED, " gold")
+                   TO SL-ACTION
+           END-IF
+           PERFORM DISPLAY-STATS.
+
+       SELL-FLAX-PHASE.
+           MOVE "SELL" TO SEASON
+           PERFORM DISPLAY-STATS
+           COMPUTE FLAX-PRICE =
+               (FUNCTION RANDOM * 0.5) + 0.5
+           DISPLAY "Current flax price: "
+               FLAX-PRICE " gold per flax"
+           DISPLAY "How much flax to sell?"
+           IF BATCH-MODE NOT = 'Y'
+               ACCEPT FLAX-TO-SELL
+           END-IF
+           IF FLAX-TO-SELL > FLAX
+               DISPLAY "Not enough flax. Selling all."
+               MOVE FLAX TO FLAX-TO-SELL
+           END-IF
+           COMPUTE FLAX-EARNED = FLAX-TO-SELL * FLAX-PRICE
+           ADD FLAX-EARNED TO GOLD
+           SUBTRACT FLAX-TO-SELL FROM FLAX
            MOVE FUNCTION CONCATENATE(
-               "Sold: ", GRAIN-TO-SELL, 
-               " grain for ", GOLD-EARNED, " gold") 
+               "Sold: ", FLAX-TO-SELL,
+               " flax for ", FLAX-EARNED, " gold")
                TO SL-ACTION
            PERFORM DISPLAY-STATS.
 
        WINTER-PHASE.
            MOVE "WINTER" TO SEASON
            PERFORM CONSUME-GRAIN
+           COMPUTE LABORER-INCOME = LABORERS * LABORER-WAGE-RATE
+           ADD LABORER-INCOME TO GOLD
+           MOVE FUNCTION CONCATENATE(
+               "Laborers earned: ", LABORER-INCOME, " gold")
+               TO SL-ACTION
+           PERFORM DISPLAY-STATS
            COMPUTE GOLD-NEEDED = PEOPLE
            IF GOLD < GOLD-NEEDED
                COMPUTE GOLD-SHORTAGE = GOLD-NEEDED - GOLD
-               COMPUTE STARVED = 
-                   FUNCTION MIN(GOLD-SHORTAGE, PEOPLE)
-               SUBTRACT STARVED FROM PEOPLE
-               ADD STARVED TO TOTAL-STARVED
-               MOVE 0 TO GOLD
-               MOVE FUNCTION CONCATENATE(
-                   "Starved: ", STARVED, 
-                   " people (gold shortage)") TO SL-ACTION
-               IF PEOPLE <= 0
-                   MOVE 0 TO PEOPLE
-                   DISPLAY "Everyone has starved!"
+               DISPLAY "Treasury short " GOLD-SHORTAGE
+                   " gold for winter provisions."
+               DISPLAY "Take a loan to cover the shortage? (Y/N)"
+               IF BATCH-MODE NOT = 'Y'
+                   ACCEPT TAKE-LOAN
+               END-IF
+               IF TAKE-LOAN = 'Y' OR TAKE-LOAN = 'y'
+                   ADD GOLD-SHORTAGE TO GOLD-DEBT
+                   ADD GOLD-SHORTAGE TO GOLD
+                   SUBTRACT GOLD-NEEDED FROM GOLD
+                   MOVE 0 TO STARVED
+                   MOVE FUNCTION CONCATENATE(
+                       "Borrowed: ", GOLD-SHORTAGE,
+                       " gold for winter") TO SL-ACTION
+               ELSE
+                   COMPUTE STARVED =
+                       FUNCTION MIN(GOLD-SHORTAGE, PEOPLE)
+                   SUBTRACT STARVED FROM PEOPLE
+                   ADD STARVED TO TOTAL-STARVED
+                   ADD STARVED TO YEAR-STARVED
+                   MOVE 0 TO GOLD
+                   MOVE FUNCTION CONCATENATE(
+                       "Starved: ", STARVED,
+                       " people (gold shortage)") TO SL-ACTION
+                   IF PEOPLE <= 0
+                       MOVE 0 TO PEOPLE
+                       DISPLAY "Everyone has starved!"
+                   END-IF
                END-IF
            ELSE
                SUBTRACT GOLD-NEEDED FROM GOLD
                MOVE FUNCTION CONCATENATE(
-                   "Paid: ", GOLD-NEEDED, 
+                   "Paid: ", GOLD-NEEDED,
                    " gold for winter") TO SL-ACTION
            END-IF
+           IF GOLD-DEBT > 0
+               COMPUTE GOLD-DEBT = GOLD-DEBT +
+                   (GOLD-DEBT * DEBT-INTEREST-RATE)
+           END-IF
+           PERFORM DISPLAY-STATS
+           PERFORM ROLL-WINTER-EVENT
            PERFORM DISPLAY-STATS.
 
+       ROLL-WINTER-EVENT.
+           COMPUTE EVENT-ROLL = FUNCTION RANDOM * 100 + 1
+           IF EVENT-ROLL <= 8 AND PEOPLE > 0
+               COMPUTE PLAGUE-STARVED =
+                   FUNCTION MIN(PEOPLE / 10, PEOPLE)
+               SUBTRACT PLAGUE-STARVED FROM PEOPLE
+               ADD PLAGUE-STARVED TO TOTAL-STARVED
+               ADD PLAGUE-STARVED TO YEAR-STARVED
+               ADD PLAGUE-STARVED TO STARVED
+               MOVE FUNCTION CONCATENATE(
+                   "Plague! ", PLAGUE-STARVED,
+                   " more people perish") TO SL-ACTION
+               IF PEOPLE <= 0
+                   MOVE 0 TO PEOPLE
+                   DISPLAY "Everyone has starved!"
+               END-IF
+           END-IF.
+
        IMMIGRATION-PHASE.
            MOVE "IMMIGR" TO SEASON
            COMPUTE GRAIN-SURPLUS = 
@@ -224,35 +696,157 @@
            DISPLAY "Potential immigrants: " 
                POTENTIAL-IMMIGRANTS
            DISPLAY "How many immigrants to accept?"
-           ACCEPT ACCEPTED-IMMIGRANTS
+           IF BATCH-MODE NOT = 'Y'
+               ACCEPT ACCEPTED-IMMIGRANTS
+           END-IF
            IF ACCEPTED-IMMIGRANTS > POTENTIAL-IMMIGRANTS
                MOVE POTENTIAL-IMMIGRANTS TO ACCEPTED-IMMIGRANTS
            END-IF
            ADD ACCEPTED-IMMIGRANTS TO PEOPLE
            MOVE FUNCTION CONCATENATE(
-               "Accepted: ", ACCEPTED-IMMIGRANTS, 
+               "Accepted: ", ACCEPTED-IMMIGRANTS,
                " immigrants") TO SL-ACTION
+           MOVE 'Y' TO YEAR-END-FLAG
            PERFORM DISPLAY-STATS.
 
        CONSUME-GRAIN.
+           MOVE 0 TO FLAX-CONSUMED
            COMPUTE GRAIN-CONSUMED = PEOPLE * GRAIN-PER-PERSON
            IF GRAIN-CONSUMED > GRAIN
-               COMPUTE STARVED = FUNCTION INTEGER(
-                   (GRAIN-CONSUMED - GRAIN) / GRAIN-PER-PERSON)
-               SUBTRACT STARVED FROM PEOPLE
-               ADD STARVED TO TOTAL-STARVED
+               COMPUTE GRAIN-SHORTFALL = GRAIN-CONSUMED - GRAIN
                MOVE GRAIN TO GRAIN-CONSUMED
                MOVE 0 TO GRAIN
-               MOVE FUNCTION CONCATENATE(
-                   "Starved: ", STARVED, " people") 
-                   TO SL-ACTION
-               IF PEOPLE <= 0
-                   MOVE 0 TO PEOPLE
-                   DISPLAY "Everyone has starved!"
+               IF FLAX >= GRAIN-SHORTFALL
+                   SUBTRACT GRAIN-SHORTFALL FROM FLAX
+                   ADD GRAIN-SHORTFALL TO FLAX-CONSUMED
+                   MOVE 0 TO STARVED
+                   MOVE FUNCTION CONCATENATE(
+                       "Ate flax to cover grain shortfall")
+                       TO SL-ACTION
+               ELSE
+                   COMPUTE REMAINING-SHORTFALL =
+                       GRAIN-SHORTFALL - FLAX
+                   ADD FLAX TO FLAX-CONSUMED
+                   MOVE 0 TO FLAX
+                   COMPUTE STARVED = FUNCTION INTEGER(
+                       REMAINING-SHORTFALL / GRAIN-PER-PERSON)
+                   SUBTRACT STARVED FROM PEOPLE
+                   ADD STARVED TO TOTAL-STARVED
+                   MOVE FUNCTION CONCATENATE(
+                       "Starved: ", STARVED, " people")
+                       TO SL-ACTION
+                   IF PEOPLE <= 0
+                       MOVE 0 TO PEOPLE
+                       DISPLAY "Everyone has starved!"
+                   END-IF
                END-IF
            ELSE
                SUBTRACT GRAIN-CONSUMED FROM GRAIN
                MOVE 0 TO STARVED
+           END-IF
+           ADD GRAIN-CONSUMED TO TOTAL-GRAIN-CONSUMED
+           ADD STARVED TO YEAR-STARVED.
+
+       CHECK-FOR-CHECKPOINT.
+           MOVE 'N' TO CHECKPOINT-EXISTS
+           OPEN INPUT CHECKPOINT-FILE
+           IF FS-CHECKPOINT = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO CHECKPOINT-EXISTS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF FS-CHECKPOINT = "00"
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "*** UNABLE TO CLEAR CHECKPOINT FILE, STATUS "
+                   FS-CHECKPOINT " ***"
+           END-IF.
+
+       RESTORE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF FS-CHECKPOINT = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE 'N' TO CHECKPOINT-EXISTS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "*** UNABLE TO OPEN CHECKPOINT FILE, STATUS "
+                   FS-CHECKPOINT " ***"
+               MOVE 'N' TO CHECKPOINT-EXISTS
+           END-IF
+           IF CHECKPOINT-EXISTS = 'N'
+               PERFORM INITIALIZE-GAME
+           ELSE
+               MOVE CP-YEAR TO YEAR
+               MOVE CP-SEASON TO SEASON
+               MOVE CP-GRAIN TO GRAIN
+               MOVE CP-PEOPLE TO PEOPLE
+               MOVE CP-GOLD TO GOLD
+               MOVE CP-TOTAL-GRAIN-PRODUCED TO TOTAL-GRAIN-PRODUCED
+               MOVE CP-TOTAL-STARVED TO TOTAL-STARVED
+               MOVE CP-TOTAL-GRAIN-SOLD TO TOTAL-GRAIN-SOLD
+               MOVE CP-TOTAL-GRAIN-CONSUMED TO TOTAL-GRAIN-CONSUMED
+               MOVE CP-STARTING-GRAIN TO STARTING-GRAIN
+               MOVE CP-FLAX TO FLAX
+               MOVE CP-TOTAL-FLAX-PRODUCED TO TOTAL-FLAX-PRODUCED
+               MOVE CP-GOLD-DEBT TO GOLD-DEBT
+               MOVE CP-FARMERS TO FARMERS
+               MOVE CP-LABORERS TO LABORERS
+               MOVE CP-PHASE-NUM TO PHASE-NUM
+               MOVE CP-YEAR-STARVED TO YEAR-STARVED
+               MOVE CP-TOTAL-GRAIN-SOWN TO TOTAL-GRAIN-SOWN
+               MOVE CP-GRAIN-TO-SOW TO GRAIN-TO-SOW
+               MOVE CP-FLAX-TO-SOW TO FLAX-TO-SOW
+               MOVE CP-GRAIN-TO-SELL TO GRAIN-TO-SELL
+               MOVE CP-FLAX-TO-SELL TO FLAX-TO-SELL
+               MOVE CP-TAKE-LOAN TO TAKE-LOAN
+               MOVE CP-ACCEPTED-IMMIGRANTS TO ACCEPTED-IMMIGRANTS
+               MOVE CP-DECISIONS-READ-COUNT TO DECISIONS-READ-COUNT
+               PERFORM LOAD-ECONOMIC-PARAMETERS
+               MOVE 'Y' TO CONTINUE-GAME
+               DISPLAY "Resuming reign in year " YEAR "."
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE YEAR TO CP-YEAR
+           MOVE SEASON TO CP-SEASON
+           MOVE GRAIN TO CP-GRAIN
+           MOVE PEOPLE TO CP-PEOPLE
+           MOVE GOLD TO CP-GOLD
+           MOVE TOTAL-GRAIN-PRODUCED TO CP-TOTAL-GRAIN-PRODUCED
+           MOVE TOTAL-STARVED TO CP-TOTAL-STARVED
+           MOVE TOTAL-GRAIN-SOLD TO CP-TOTAL-GRAIN-SOLD
+           MOVE TOTAL-GRAIN-CONSUMED TO CP-TOTAL-GRAIN-CONSUMED
+           MOVE STARTING-GRAIN TO CP-STARTING-GRAIN
+           MOVE FLAX TO CP-FLAX
+           MOVE TOTAL-FLAX-PRODUCED TO CP-TOTAL-FLAX-PRODUCED
+           MOVE GOLD-DEBT TO CP-GOLD-DEBT
+           MOVE FARMERS TO CP-FARMERS
+           MOVE LABORERS TO CP-LABORERS
+           MOVE PHASE-NUM TO CP-PHASE-NUM
+           MOVE YEAR-STARVED TO CP-YEAR-STARVED
+           MOVE TOTAL-GRAIN-SOWN TO CP-TOTAL-GRAIN-SOWN
+           MOVE GRAIN-TO-SOW TO CP-GRAIN-TO-SOW
+           MOVE FLAX-TO-SOW TO CP-FLAX-TO-SOW
+           MOVE GRAIN-TO-SELL TO CP-GRAIN-TO-SELL
+           MOVE FLAX-TO-SELL TO CP-FLAX-TO-SELL
+           MOVE TAKE-LOAN TO CP-TAKE-LOAN
+           MOVE ACCEPTED-IMMIGRANTS TO CP-ACCEPTED-IMMIGRANTS
+           MOVE DECISIONS-READ-COUNT TO CP-DECISIONS-READ-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF FS-CHECKPOINT = "00"
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "*** UNABLE TO SAVE CHECKPOINT, STATUS "
+                   FS-CHECKPOINT " ***"
            END-IF.
 
        DISPLAY-STATS.
@@ -260,8 +854,84 @@
            MOVE SEASON TO SL-SEASON
            MOVE PEOPLE TO SL-PEOPLE
            MOVE GRAIN TO SL-GRAIN
+           MOVE FLAX TO SL-FLAX
            MOVE GOLD TO SL-GOLD
-           DISPLAY STAT-LINE.
+           IF BATCH-MODE = 'Y'
+               PERFORM WRITE-REPORT-LINE
+           ELSE
+               DISPLAY STAT-LINE
+           END-IF
+           IF YEAR-END-FLAG = 'Y'
+               PERFORM WRITE-LEDGER-RECORD
+               MOVE 'N' TO YEAR-END-FLAG
+           END-IF.
+
+       WRITE-REPORT-LINE.
+           MOVE STAT-LINE TO REPORT-RECORD
+           OPEN EXTEND REPORT-FILE
+           IF FS-REPORT = "00"
+               WRITE REPORT-RECORD
+               CLOSE REPORT-FILE
+           ELSE
+               DISPLAY "*** UNABLE TO OPEN REPORT FILE, STATUS "
+                   FS-REPORT " ***"
+           END-IF.
+
+       WRITE-LEDGER-RECORD.
+           MOVE YEAR TO LR-YEAR
+           MOVE SPACE TO LR-SEP1
+           MOVE GRAIN TO LR-GRAIN
+           MOVE SPACE TO LR-SEP2
+           MOVE PEOPLE TO LR-PEOPLE
+           MOVE SPACE TO LR-SEP3
+           MOVE GOLD TO LR-GOLD
+           MOVE SPACE TO LR-SEP4
+           MOVE GRAIN-HARVESTED TO LR-GRAIN-HARVESTED
+           MOVE SPACE TO LR-SEP5
+           MOVE YEAR-STARVED TO LR-STARVED
+           MOVE SPACE TO LR-SEP6
+           MOVE GOLD-EARNED TO LR-GOLD-EARNED
+           OPEN EXTEND LEDGER-FILE
+           IF FS-LEDGER = "00"
+               WRITE LEDGER-RECORD
+               CLOSE LEDGER-FILE
+           ELSE
+               DISPLAY "*** UNABLE TO OPEN LEDGER FILE, STATUS "
+                   FS-LEDGER " ***"
+           END-IF.
+
+       WRITE-HISCORE-RECORD.
+           MOVE YEAR TO HS-YEAR
+           MOVE SPACE TO HS-SEP1
+           MOVE FINAL-SCORE TO HS-FINAL-SCORE
+           MOVE SPACE TO HS-SEP2
+           MOVE TOTAL-GRAIN-PRODUCED TO HS-TOTAL-GRAIN-PRODUCED
+           MOVE SPACE TO HS-SEP3
+           MOVE TOTAL-STARVED TO HS-TOTAL-STARVED
+           OPEN EXTEND HISCORE-FILE
+           IF FS-HISCORE = "00"
+               WRITE HISCORE-RECORD
+               CLOSE HISCORE-FILE
+           ELSE
+               DISPLAY "*** UNABLE TO OPEN HISCORE FILE, STATUS "
+                   FS-HISCORE " ***"
+           END-IF.
+
+       RECONCILE-GRAIN-LEDGER.
+           COMPUTE EXPECTED-GRAIN = STARTING-GRAIN
+               + TOTAL-GRAIN-PRODUCED
+               - TOTAL-GRAIN-SOLD
+               - TOTAL-GRAIN-CONSUMED
+               - TOTAL-GRAIN-SOWN
+           IF EXPECTED-GRAIN NOT = GRAIN
+               COMPUTE GRAIN-DISCREPANCY = GRAIN - EXPECTED-GRAIN
+               DISPLAY "*** GRAIN LEDGER DISCREPANCY ***"
+               DISPLAY "Expected grain balance: " EXPECTED-GRAIN
+               DISPLAY "Actual grain balance:   " GRAIN
+               DISPLAY "Discrepancy:            " GRAIN-DISCREPANCY
+           ELSE
+               DISPLAY "Grain ledger reconciled. Balance confirmed."
+           END-IF.
 
        DISPLAY-GAME-OVER-SCREEN.
            DISPLAY "************************************"
@@ -282,4 +952,5 @@
            DISPLAY "Score calculation:"
            DISPLAY "(Population * 10) + (Grain / 10) +"
            DISPLAY "(Gold * 100) - (Total Starved * 5)"
-           DISPLAY "************************************".
+           DISPLAY "************************************"
+           PERFORM WRITE-HISCORE-RECORD.
